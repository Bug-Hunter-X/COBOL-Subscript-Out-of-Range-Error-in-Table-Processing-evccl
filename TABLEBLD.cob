@@ -0,0 +1,772 @@
+      ******************************************************************
+      *    TABLEBLD
+      *    Loads WS-TABLE from the daily input feed and performs the
+      *    downstream table-maintenance processing for that run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLEBLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+               ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT OVERFLOW-FILE
+               ASSIGN TO "OVRFLOW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTIONS-FILE
+               ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "XTRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+      *    Each TABWORK partition CALL routes its own overflow to its
+      *    own "OVFLnnn" slice file (it has no access to this run's
+      *    already-open OVERFLOW-FILE); 7600-MERGE-PARTITION-OVERFLOW
+      *    reads that slice back in here and appends it to OVRFLOW.
+           SELECT PARTITION-OVERFLOW-FILE
+               ASSIGN DYNAMIC WS-PARTITION-OVERFLOW-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTITION-OVERFLOW-STATUS.
+
+      *    Each TABWORK partition CALL also writes one audit record per
+      *    slot it populates to its own "AUDnnn" slice file (it has no
+      *    access to this run's already-open AUDIT-FILE);
+      *    7700-MERGE-PARTITION-AUDIT reads that slice back in here and
+      *    appends it to AUDITLOG, mirroring PARTITION-OVERFLOW-FILE.
+           SELECT PARTITION-AUDIT-FILE
+               ASSIGN DYNAMIC WS-PARTITION-AUDIT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTITION-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INPUT-RECORD                PIC X(80).
+
+      *    The input feed leads with a header control record carrying
+      *    the record count the source system expects us to load, so
+      *    a truncated or padded feed can be caught instead of sailing
+      *    through silently.
+       01  INPUT-HEADER-RECORD REDEFINES INPUT-RECORD.
+           05  IH-REC-TYPE             PIC X(2).
+               88  IH-IS-HEADER                 VALUE "HD".
+           05  IH-EXPECTED-COUNT       PIC 9(5).
+           05  FILLER                  PIC X(73).
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RECON-REPORT-RECORD         PIC X(80).
+
+       FD  OVERFLOW-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OVERFLOW-RECORD             PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-FILE-RECORD      PIC X(80).
+
+      *    One audit record per WS-TABLE slot touched, carrying the
+      *    before and after image of the entry so an audit cycle can
+      *    prove exactly what was in a given slot on a given run.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 186 CHARACTERS.
+       01  AUDIT-RECORD.
+           05  AU-INDEX                PIC 9(5).
+           05  AU-TIMESTAMP            PIC X(21).
+           05  AU-BEFORE-IMAGE         PIC X(80).
+           05  AU-AFTER-IMAGE          PIC X(80).
+
+      *    Flags duplicate keys found across WS-TABLE slots once the
+      *    table has been sorted for SEARCH ALL lookups.
+       FD  EXCEPTIONS-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTIONS-RECORD           PIC X(80).
+
+      *    Downstream interface feed - header record, one detail
+      *    record per WS-ENTRY, and a trailer record with a record
+      *    count and checksum so a downstream consumer can verify
+      *    the feed arrived intact without re-deriving it.
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXTRACT-RECORD              PIC X(80).
+
+       01  EXTRACT-HEADER-RECORD REDEFINES EXTRACT-RECORD.
+           05  XH-REC-TYPE             PIC X(2).
+           05  XH-RUN-DATE             PIC 9(8).
+           05  XH-RECORD-COUNT         PIC 9(5).
+           05  FILLER                  PIC X(65).
+
+       01  EXTRACT-TRAILER-RECORD REDEFINES EXTRACT-RECORD.
+           05  XT-REC-TYPE             PIC X(2).
+           05  XT-RECORD-COUNT         PIC 9(5).
+           05  XT-CHECKSUM             PIC S9(15)V99.
+           05  FILLER                  PIC X(56).
+
+       FD  PARTITION-OVERFLOW-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARTITION-OVERFLOW-RECORD   PIC X(80).
+
+       FD  PARTITION-AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 186 CHARACTERS.
+       01  PARTITION-AUDIT-RECORD      PIC X(186).
+
+       WORKING-STORAGE SECTION.
+           COPY WSTABLE.
+
+       01  WS-FLAGS.
+           05  WS-INPUT-STATUS         PIC X(2)  VALUE SPACES.
+           05  WS-OVERFLOW-STATUS      PIC X(2)  VALUE SPACES.
+           05  WS-RECON-STATUS         PIC X(2)  VALUE SPACES.
+           05  WS-CHECKPOINT-STATUS    PIC X(2)  VALUE SPACES.
+           05  WS-AUDIT-STATUS         PIC X(2)  VALUE SPACES.
+           05  WS-EXCEPTIONS-STATUS    PIC X(2)  VALUE SPACES.
+           05  WS-EXTRACT-STATUS       PIC X(2)  VALUE SPACES.
+           05  WS-PARTITION-OVERFLOW-STATUS PIC X(2) VALUE SPACES.
+           05  WS-PARTITION-OVERFLOW-EOF    PIC X(1) VALUE "N".
+           05  WS-PARTITION-AUDIT-STATUS    PIC X(2) VALUE SPACES.
+           05  WS-PARTITION-AUDIT-EOF       PIC X(1) VALUE "N".
+           05  WS-EOF-SWITCH           PIC X(1)  VALUE "N".
+               88  WS-END-OF-INPUT             VALUE "Y".
+           05  WS-RESTART-SWITCH       PIC X(1)  VALUE "N".
+               88  WS-RESTART-REQUESTED         VALUE "Y".
+
+       01  WS-OVERFLOW-COUNT           PIC 9(5) VALUE 0.
+       01  WS-TABLE-LIMIT-TEXT         PIC X(5) VALUE SPACES.
+       01  WS-EXPECTED-COUNT           PIC 9(5) VALUE 0.
+       01  WS-TOTAL-READ-COUNT         PIC 9(5) VALUE 0.
+       01  WS-RESTART-TEXT             PIC X(1) VALUE SPACES.
+       01  WS-START-INDEX              PIC 9(5) VALUE 1.
+       01  WS-SKIP-INDEX               PIC 9(5) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 25.
+
+      *    Checkpoint record - saved every WS-CHECKPOINT-INTERVAL
+      *    table entries so a failed run can resume from the last
+      *    saved index instead of reprocessing the whole file.
+       01  WS-CHECKPOINT-RECORD.
+           05  CK-INDEX                PIC 9(5).
+           05  CK-COUNT                PIC 9(5).
+           05  CK-OVERFLOW-COUNT       PIC 9(5).
+           05  CK-EXPECTED-COUNT       PIC 9(5).
+           05  FILLER                  PIC X(60).
+
+       01  WS-AUDIT-BEFORE-IMAGE       PIC X(80) VALUE SPACES.
+
+       01  WS-PRIOR-INDEX              PIC 9(5) VALUE 0.
+       01  WS-CURRENT-INDEX-DISPLAY    PIC 9(5) VALUE 0.
+       01  WS-DUPLICATE-COUNT          PIC 9(5) VALUE 0.
+       01  WS-SEARCH-KEY               PIC X(10) VALUE SPACES.
+      *    Wide enough to sum WS-AMOUNT-FIELD (S9(9)V99) across a
+      *    full 99999-entry table without the integer part wrapping.
+       01  WS-CHECKSUM                 PIC S9(15)V99 VALUE 0.
+       01  WS-RUN-DATE-EXTRACT         PIC 9(8) VALUE 0.
+
+      *    Large-volume runs split the build across disjoint WS-INDEX
+      *    ranges, one TABWORK call per partition, instead of one
+      *    serial pass - see 7000-PARTITIONED-BUILD.  Each partition's
+      *    slice is read from its own pre-split "INFILEnnn" file; the
+      *    original INFILE is still read for the HD/TR control totals.
+       01  WS-PARTITION-COUNT-TEXT     PIC X(3) VALUE SPACES.
+       01  WS-PARTITION-COUNT          PIC 9(3) VALUE 1.
+       01  WS-PARTITION-I              PIC 9(3) VALUE 0.
+       01  WS-PARTITION-FILENUM        PIC 9(3) VALUE 0.
+      *    Exactly "INFILE" + 3-digit partition number, no padding -
+      *    ASSIGN TO a dynamic filename item takes the field's full
+      *    content, so a padded field would look for a name with
+      *    trailing spaces in it.
+       01  WS-PARTITION-FILENAME       PIC X(9)  VALUE SPACES.
+       01  WS-PARTITION-START-INDEX    PIC 9(5) VALUE 1.
+       01  WS-PARTITION-SLICE-COUNT    PIC 9(5) VALUE 0.
+      *    Exactly "OVFL" + 3-digit partition number - the per-
+      *    partition overflow slice TABWORK writes when a partition
+      *    pushes the merged table past WS-TABLE-LIMIT; merged into
+      *    OVRFLOW by 7600-MERGE-PARTITION-OVERFLOW.
+       01  WS-PARTITION-OVERFLOW-FILENAME PIC X(7) VALUE SPACES.
+       01  WS-PARTITION-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+      *    Exactly "AUD" + 3-digit partition number - the per-
+      *    partition audit slice TABWORK writes for every slot it
+      *    populates; merged into AUDITLOG by
+      *    7700-MERGE-PARTITION-AUDIT.
+       01  WS-PARTITION-AUDIT-FILENAME PIC X(6)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1600-READ-HEADER-RECORD
+           IF WS-PARTITION-COUNT > 1
+               IF WS-RESTART-REQUESTED
+                   DISPLAY "TABLEBLD: WARNING - TABLE-RESTART IS "
+                       "IGNORED FOR A PARTITIONED BUILD, PERFORMING "
+                       "A FULL REBUILD"
+               END-IF
+               PERFORM 7000-PARTITIONED-BUILD
+           ELSE
+               PERFORM 1700-PROCESS-RESTART
+               PERFORM 2000-BUILD-TABLE
+           END-IF
+           PERFORM 3000-RECONCILE-CONTROL-TOTALS
+      *    Report and extract run against WS-TABLE in its as-built,
+      *    insertion-order slot layout - the same order 2400-WRITE-
+      *    AUDIT-RECORD logged AU-INDEX against - so an auditor can
+      *    cross-reference a slot number in AUDITLOG, PRTRPT, or
+      *    XTRFILE and get the same record. The key-order sort for
+      *    SEARCH ALL/duplicate-checking runs last, after both have
+      *    already captured the pre-sort layout.
+           PERFORM 5000-CALL-REPORT
+           PERFORM 6000-EXTRACT-INTERFACE-FILE
+           PERFORM 4000-SORT-AND-VALIDATE-KEYS
+           PERFORM 4300-SEARCH-BY-ID
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 0 TO WS-COUNT
+           MOVE 0 TO WS-OVERFLOW-COUNT
+           MOVE 1 TO WS-MAX-INDEX
+           MOVE 100 TO WS-TABLE-LIMIT
+           ACCEPT WS-TABLE-LIMIT-TEXT FROM ENVIRONMENT "TABLE-LIMIT"
+           IF WS-TABLE-LIMIT-TEXT NOT = SPACES
+      *        FUNCTION NUMVAL tolerates the trailing spaces ACCEPT
+      *        FROM ENVIRONMENT left-justifies into this field, which
+      *        a plain IS NUMERIC/MOVE would not.
+               COMPUTE WS-TABLE-LIMIT =
+                   FUNCTION NUMVAL(WS-TABLE-LIMIT-TEXT)
+           END-IF
+           MOVE 1 TO WS-PARTITION-COUNT
+           ACCEPT WS-PARTITION-COUNT-TEXT
+               FROM ENVIRONMENT "TABLE-PARTITIONS"
+           IF WS-PARTITION-COUNT-TEXT NOT = SPACES
+      *        FUNCTION NUMVAL tolerates the trailing spaces ACCEPT
+      *        FROM ENVIRONMENT left-justifies into this field, which
+      *        a plain IS NUMERIC/MOVE would not.
+               COMPUTE WS-PARTITION-COUNT =
+                   FUNCTION NUMVAL(WS-PARTITION-COUNT-TEXT)
+           END-IF
+      *    Determined here, ahead of every OPEN below, so a restarted
+      *    run can extend the audit/overflow evidence a crashed prior
+      *    attempt already wrote instead of truncating it.
+           ACCEPT WS-RESTART-TEXT FROM ENVIRONMENT "TABLE-RESTART"
+           IF WS-RESTART-TEXT = "Y" OR WS-RESTART-TEXT = "y"
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN INFILE, STATUS="
+                   WS-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *    A partitioned run always does a full rebuild (see the
+      *    TABLE-RESTART warning in 0000-MAIN-CONTROL), so it must
+      *    start these files clean even if TABLE-RESTART=Y is set.
+           IF WS-RESTART-REQUESTED AND WS-PARTITION-COUNT = 1
+               OPEN EXTEND OVERFLOW-FILE
+           ELSE
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF
+           IF WS-OVERFLOW-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN OVRFLOW, STATUS="
+                   WS-OVERFLOW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-RECON-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN RECONRPT, STATUS="
+                   WS-RECON-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-REQUESTED AND WS-PARTITION-COUNT = 1
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN AUDITLOG, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTIONS-FILE
+           IF WS-EXCEPTIONS-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN EXCPRPT, STATUS="
+                   WS-EXCEPTIONS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN XTRFILE, STATUS="
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1600-READ-HEADER-RECORD.
+           PERFORM 2100-READ-INPUT-RECORD
+           IF WS-END-OF-INPUT
+               DISPLAY "TABLEBLD: INPUT FILE IS EMPTY, NO HEADER RECORD"
+           ELSE
+               IF IH-IS-HEADER
+                   MOVE IH-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   PERFORM 2100-READ-INPUT-RECORD
+               ELSE
+                   DISPLAY "TABLEBLD: WARNING - NO HD HEADER RECORD "
+                       "FOUND, CONTROL TOTAL RECONCILIATION SKIPPED"
+                   MOVE 0 TO WS-EXPECTED-COUNT
+               END-IF
+           END-IF.
+
+      *    WS-RESTART-REQUESTED is set in 1000-INITIALIZE, ahead of the
+      *    file OPENs there - this paragraph only acts on it.
+       1700-PROCESS-RESTART.
+           IF WS-RESTART-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = "00"
+                   READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD
+                   IF WS-CHECKPOINT-STATUS = "00"
+                       MOVE CK-COUNT TO WS-COUNT
+                       MOVE CK-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+                       COMPUTE WS-START-INDEX = CK-INDEX + 1
+                       DISPLAY "TABLEBLD: RESTARTING FROM CHECKPOINT, "
+                           "RESUMING AT INDEX " WS-START-INDEX
+      *                WS-TABLE is WORKING-STORAGE in this fresh
+      *                process, so the slots a crashed prior run
+      *                already loaded are re-read from INPUT-FILE and
+      *                re-stored here, not just skipped past -
+      *                otherwise WS-COUNT/WS-MAX-INDEX would claim
+      *                those slots are populated when they are really
+      *                still low-values.  Slots that had gone to
+      *                OVRFLOW before the checkpoint are left alone -
+      *                CK-OVERFLOW-COUNT already accounts for them and
+      *                re-writing them here would duplicate that file.
+      *                2100-READ-INPUT-RECORD is called at the bottom
+      *                of this loop, not the top, to match 2000-BUILD-
+      *                TABLE's own read-ahead convention - the record
+      *                for WS-SKIP-INDEX is already sitting in INPUT-
+      *                RECORD (left there by 1600-READ-HEADER-RECORD
+      *                for the first iteration) when each iteration
+      *                starts.
+                       PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                               UNTIL WS-SKIP-INDEX > CK-INDEX
+                                   OR WS-END-OF-INPUT
+                           IF WS-SKIP-INDEX <= WS-TABLE-LIMIT
+                               MOVE INPUT-RECORD TO
+                                   WS-ENTRY(WS-SKIP-INDEX)
+                               MOVE WS-SKIP-INDEX TO
+                                   WS-ORIG-INDEX(WS-SKIP-INDEX)
+                               IF WS-SKIP-INDEX > WS-MAX-INDEX
+                                   MOVE WS-SKIP-INDEX TO WS-MAX-INDEX
+                               END-IF
+                           END-IF
+                           PERFORM 2100-READ-INPUT-RECORD
+                       END-PERFORM
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY "TABLEBLD: RESTART REQUESTED BUT NO "
+                       "CHECKPOINT FOUND - STARTING FROM INDEX 1"
+               END-IF
+           END-IF.
+
+       2000-BUILD-TABLE.
+           PERFORM VARYING WS-INDEX FROM WS-START-INDEX BY 1
+                   UNTIL WS-END-OF-INPUT
+               IF WS-INDEX > WS-TABLE-LIMIT
+                   PERFORM 2200-WRITE-OVERFLOW-RECORD
+               ELSE
+      *            Advance the ODO driver to cover this slot before
+      *            touching WS-ENTRY(WS-INDEX) - it must never lag
+      *            behind the highest subscript actually referenced.
+                   IF WS-INDEX > WS-MAX-INDEX
+                       SET WS-MAX-INDEX TO WS-INDEX
+                   END-IF
+                   MOVE WS-ENTRY(WS-INDEX) TO WS-AUDIT-BEFORE-IMAGE
+                   MOVE INPUT-RECORD TO WS-ENTRY(WS-INDEX)
+                   SET WS-ORIG-INDEX(WS-INDEX) TO WS-INDEX
+                   ADD 1 TO WS-COUNT
+                   PERFORM 2400-WRITE-AUDIT-RECORD
+               END-IF
+               IF FUNCTION MOD(WS-INDEX, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM 2300-WRITE-CHECKPOINT
+               END-IF
+               PERFORM 2100-READ-INPUT-RECORD
+           END-PERFORM
+           PERFORM 2500-SET-TABLE-SIZE.
+
+       2500-SET-TABLE-SIZE.
+           IF WS-COUNT > 0
+               MOVE WS-COUNT TO WS-MAX-INDEX
+           ELSE
+               MOVE 1 TO WS-MAX-INDEX
+           END-IF.
+
+       2100-READ-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-WRITE-OVERFLOW-RECORD.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE INPUT-RECORD TO OVERFLOW-RECORD
+           WRITE OVERFLOW-RECORD
+           DISPLAY "TABLEBLD: RECORD " WS-INDEX
+               " EXCEEDS TABLE MAX " WS-TABLE-LIMIT
+               " - ROUTED TO OVRFLOW EXCEPTION FILE".
+
+       2300-WRITE-CHECKPOINT.
+           MOVE WS-INDEX TO CK-INDEX
+           MOVE WS-COUNT TO CK-COUNT
+           MOVE WS-OVERFLOW-COUNT TO CK-OVERFLOW-COUNT
+           MOVE WS-EXPECTED-COUNT TO CK-EXPECTED-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN CHKPT, STATUS="
+                   WS-CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-FILE-RECORD FROM WS-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "TABLEBLD: CHECKPOINT SAVED AT INDEX " WS-INDEX.
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE WS-INDEX TO AU-INDEX
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+           MOVE WS-AUDIT-BEFORE-IMAGE TO AU-BEFORE-IMAGE
+           MOVE WS-ENTRY(WS-INDEX) TO AU-AFTER-IMAGE
+           WRITE AUDIT-RECORD.
+
+       3000-RECONCILE-CONTROL-TOTALS.
+           ADD WS-COUNT WS-OVERFLOW-COUNT GIVING WS-TOTAL-READ-COUNT
+           IF WS-EXPECTED-COUNT = 0
+               MOVE "RECON: NO CONTROL RECORD - NOT RECONCILED"
+                   TO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+           ELSE
+               IF WS-TOTAL-READ-COUNT = WS-EXPECTED-COUNT
+                   STRING "RECON: OK - EXPECTED " WS-EXPECTED-COUNT
+                       " ACTUAL " WS-TOTAL-READ-COUNT
+                       DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               ELSE
+                   STRING "RECON: MISMATCH - EXPECTED "
+                       WS-EXPECTED-COUNT " ACTUAL "
+                       WS-TOTAL-READ-COUNT
+                       DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+                   DISPLAY "TABLEBLD: CONTROL TOTAL MISMATCH, EXPECTED "
+                       WS-EXPECTED-COUNT " ACTUAL "
+                       WS-TOTAL-READ-COUNT
+               END-IF
+           END-IF.
+
+       4000-SORT-AND-VALIDATE-KEYS.
+           PERFORM 4100-SORT-TABLE-BY-ID
+           PERFORM 4200-CHECK-DUPLICATE-KEYS.
+
+      *    WS-TABLE is ordered by insertion, not by key, so it is
+      *    sorted here (ascending on WS-ID-FIELD) before the SEARCH
+      *    ALL lookup and duplicate check can run against it.  Uses
+      *    the native table SORT against the ASCENDING KEY already
+      *    declared on WS-TABLE in WSTABLE.cpy instead of a hand-
+      *    rolled insertion sort - WS-TABLE can hold up to 99999
+      *    entries and an O(n**2) sort does not scale to that.
+       4100-SORT-TABLE-BY-ID.
+           SORT WS-TABLE ON ASCENDING KEY WS-ID-FIELD.
+
+       4200-CHECK-DUPLICATE-KEYS.
+           MOVE 0 TO WS-DUPLICATE-COUNT
+           PERFORM VARYING WS-INDEX FROM 2 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               IF WS-ID-FIELD(WS-INDEX) = WS-ID-FIELD(WS-INDEX - 1)
+                   PERFORM 4210-WRITE-DUPLICATE-EXCEPTION
+               END-IF
+           END-PERFORM
+           IF WS-DUPLICATE-COUNT > 0
+               DISPLAY "TABLEBLD: " WS-DUPLICATE-COUNT
+                   " DUPLICATE KEY(S) LOGGED TO EXCPRPT"
+           END-IF.
+
+      *    4100-SORT-TABLE-BY-ID has already reordered WS-TABLE by key
+      *    by the time this runs, so WS-INDEX itself is a post-sort
+      *    position - the as-built slot numbers this message reports
+      *    come from WS-ORIG-INDEX, which travelled with each row
+      *    through the SORT, so they match AUDITLOG/PRTRPT/XTRFILE.
+       4210-WRITE-DUPLICATE-EXCEPTION.
+           ADD 1 TO WS-DUPLICATE-COUNT
+           MOVE WS-ORIG-INDEX(WS-INDEX) TO WS-CURRENT-INDEX-DISPLAY
+           MOVE WS-ORIG-INDEX(WS-INDEX - 1) TO WS-PRIOR-INDEX
+           STRING "DUPLICATE KEY " WS-ID-FIELD(WS-INDEX)
+                   " AT SLOTS " WS-PRIOR-INDEX " AND "
+                   WS-CURRENT-INDEX-DISPLAY
+               DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD.
+
+      *    Ad hoc "where is record X" lookup driven by an operator-
+      *    supplied key, so a specific entry can be located without
+      *    scanning the printed report by eye.  Runs after the sort,
+      *    so WS-INDEX itself is a post-sort position - WS-ORIG-INDEX
+      *    is reported instead so the slot number matches the one
+      *    AUDITLOG/PRTRPT/XTRFILE used for this same record.
+       4300-SEARCH-BY-ID.
+           ACCEPT WS-SEARCH-KEY FROM ENVIRONMENT "TABLE-SEARCH-KEY"
+           IF WS-SEARCH-KEY NOT = SPACES AND WS-COUNT > 0
+               SEARCH ALL WS-TABLE
+                   AT END
+                       DISPLAY "TABLEBLD: SEARCH KEY " WS-SEARCH-KEY
+                           " NOT FOUND"
+                   WHEN WS-ID-FIELD(WS-INDEX) = WS-SEARCH-KEY
+                       DISPLAY "TABLEBLD: SEARCH KEY " WS-SEARCH-KEY
+                           " FOUND AT SLOT " WS-ORIG-INDEX(WS-INDEX)
+               END-SEARCH
+           END-IF.
+
+       5000-CALL-REPORT.
+           CALL "TABRPT" USING WS-AREA
+           END-CALL.
+
+       6000-EXTRACT-INTERFACE-FILE.
+           ACCEPT WS-RUN-DATE-EXTRACT FROM DATE YYYYMMDD
+           MOVE 0 TO WS-CHECKSUM
+           PERFORM 6100-WRITE-EXTRACT-HEADER
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               MOVE WS-ENTRY(WS-INDEX) TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+      *        WS-AMOUNT-FIELD is a REDEFINES slice of whatever 80-
+      *        byte input record was loaded - a malformed record
+      *        still gets extracted above, but is excluded from the
+      *        checksum instead of abending the whole run.
+               IF WS-AMOUNT-FIELD(WS-INDEX) IS NUMERIC
+                   ADD WS-AMOUNT-FIELD(WS-INDEX) TO WS-CHECKSUM
+               ELSE
+                   DISPLAY "TABLEBLD: SLOT " WS-INDEX
+                       " HAS A NON-NUMERIC AMOUNT - EXCLUDED FROM "
+                       "EXTRACT CHECKSUM"
+               END-IF
+           END-PERFORM
+           PERFORM 6200-WRITE-EXTRACT-TRAILER.
+
+       6100-WRITE-EXTRACT-HEADER.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE "HD" TO XH-REC-TYPE
+           MOVE WS-RUN-DATE-EXTRACT TO XH-RUN-DATE
+           MOVE WS-COUNT TO XH-RECORD-COUNT
+           WRITE EXTRACT-RECORD.
+
+       6200-WRITE-EXTRACT-TRAILER.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE "TR" TO XT-REC-TYPE
+           MOVE WS-COUNT TO XT-RECORD-COUNT
+           MOVE WS-CHECKSUM TO XT-CHECKSUM
+           WRITE EXTRACT-RECORD.
+
+      *    Alternative to 2000-BUILD-TABLE for high-volume runs.  Each
+      *    partition's input has been pre-split upstream into its own
+      *    "INFILEnnn" slice file; CALLing TABWORK once per partition
+      *    loads that slice directly into the shared WS-AREA at a
+      *    disjoint starting index, which is what a set of parallel
+      *    JCL steps would each be doing independently against their
+      *    own slice.  TABWORK is passed WS-TABLE-LIMIT and routes
+      *    anything past it to its own "OVFLnnn" slice, mirroring
+      *    2000-BUILD-TABLE's overflow handling; that slice is merged
+      *    into OVRFLOW below.  TABWORK also logs one audit record per
+      *    slot it populates to its own "AUDnnn" slice, merged into
+      *    AUDITLOG below (7700-MERGE-PARTITION-AUDIT), so a
+      *    partitioned run's audit trail coverage matches the serial
+      *    path's.  Checkpoint/restart is still not carried into this
+      *    path - see IMPLEMENTATION_STATUS.md.
+       7000-PARTITIONED-BUILD.
+           MOVE 1 TO WS-PARTITION-START-INDEX
+           PERFORM VARYING WS-PARTITION-I FROM 1 BY 1
+                   UNTIL WS-PARTITION-I > WS-PARTITION-COUNT
+               MOVE WS-PARTITION-I TO WS-PARTITION-FILENUM
+               MOVE SPACES TO WS-PARTITION-FILENAME
+               STRING "INFILE" WS-PARTITION-FILENUM
+                   DELIMITED BY SIZE INTO WS-PARTITION-FILENAME
+               MOVE SPACES TO WS-PARTITION-OVERFLOW-FILENAME
+               STRING "OVFL" WS-PARTITION-FILENUM
+                   DELIMITED BY SIZE INTO WS-PARTITION-OVERFLOW-FILENAME
+               MOVE SPACES TO WS-PARTITION-AUDIT-FILENAME
+               STRING "AUD" WS-PARTITION-FILENUM
+                   DELIMITED BY SIZE INTO WS-PARTITION-AUDIT-FILENAME
+               MOVE 0 TO WS-PARTITION-SLICE-COUNT
+               MOVE 0 TO WS-PARTITION-OVERFLOW-COUNT
+               MOVE 0 TO RETURN-CODE
+               CALL "TABWORK" USING WS-AREA WS-PARTITION-FILENAME
+                   WS-PARTITION-START-INDEX WS-PARTITION-SLICE-COUNT
+                   WS-TABLE-LIMIT WS-PARTITION-OVERFLOW-FILENAME
+                   WS-PARTITION-OVERFLOW-COUNT
+                   WS-PARTITION-AUDIT-FILENAME
+               END-CALL
+      *        TABWORK sets RETURN-CODE on a failed OPEN of its own
+      *        slice file before GOBACK - without checking it here, a
+      *        missing/unreadable partition input silently drops that
+      *        partition's records while the job still exits 0.
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "TABLEBLD: PARTITION " WS-PARTITION-I
+                       " FAILED TO LOAD FROM " WS-PARTITION-FILENAME
+                       " - ABORTING RUN"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "TABLEBLD: PARTITION " WS-PARTITION-I
+                   " LOADED " WS-PARTITION-SLICE-COUNT
+                   " RECORD(S) FROM " WS-PARTITION-FILENAME
+               ADD WS-PARTITION-SLICE-COUNT TO WS-COUNT
+               ADD WS-PARTITION-SLICE-COUNT TO WS-PARTITION-START-INDEX
+               IF WS-PARTITION-OVERFLOW-COUNT > 0
+                   PERFORM 7600-MERGE-PARTITION-OVERFLOW
+               END-IF
+               IF WS-PARTITION-SLICE-COUNT > 0
+                   PERFORM 7700-MERGE-PARTITION-AUDIT
+               END-IF
+           END-PERFORM
+           PERFORM 7500-MERGE-PARTITIONS.
+
+      *    The partition CALLs above already wrote each slice straight
+      *    into the one shared WS-AREA at its own disjoint index range,
+      *    so there is no data left to combine - this paragraph's job
+      *    is to bring the OCCURS DEPENDING ON driver up to the merged
+      *    total before the downstream steps that walk WS-TABLE run.
+       7500-MERGE-PARTITIONS.
+           PERFORM 2500-SET-TABLE-SIZE
+           DISPLAY "TABLEBLD: MERGED " WS-PARTITION-COUNT
+               " PARTITION(S) INTO WS-AREA, TOTAL " WS-COUNT
+               " RECORD(S)".
+
+      *    Reads back the "OVFLnnn" slice TABWORK wrote for one
+      *    partition and appends each record to the already-open
+      *    OVERFLOW-FILE, so a partitioned run's excess records end
+      *    up in the same OVRFLOW exception file a serial run uses.
+      *    WS-OVERFLOW-COUNT is only credited with this partition's
+      *    records once they are actually merged in - if the slice
+      *    can't be opened, those records are counted nowhere instead
+      *    of reconciling as if they had safely reached OVRFLOW.
+       7600-MERGE-PARTITION-OVERFLOW.
+           OPEN INPUT PARTITION-OVERFLOW-FILE
+           IF WS-PARTITION-OVERFLOW-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN "
+                   WS-PARTITION-OVERFLOW-FILENAME
+                   " TO MERGE PARTITION OVERFLOW, STATUS="
+                   WS-PARTITION-OVERFLOW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               MOVE "N" TO WS-PARTITION-OVERFLOW-EOF
+               PERFORM UNTIL WS-PARTITION-OVERFLOW-EOF = "Y"
+                   READ PARTITION-OVERFLOW-FILE
+                       AT END
+                           MOVE "Y" TO WS-PARTITION-OVERFLOW-EOF
+                       NOT AT END
+      *                    NOT AT END only means status was not "10" -
+      *                    a hard read error (e.g. "30") lands here too
+      *                    and never sets EOF, so without this check a
+      *                    bad slice file spins this loop forever
+      *                    instead of failing.
+                           IF WS-PARTITION-OVERFLOW-STATUS NOT = "00"
+                               DISPLAY "TABLEBLD: ERROR READING "
+                                   WS-PARTITION-OVERFLOW-FILENAME
+                                   " TO MERGE PARTITION OVERFLOW, "
+                                   "STATUS="
+                                   WS-PARTITION-OVERFLOW-STATUS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           MOVE PARTITION-OVERFLOW-RECORD
+                               TO OVERFLOW-RECORD
+                           WRITE OVERFLOW-RECORD
+                           ADD 1 TO WS-OVERFLOW-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-OVERFLOW-FILE
+           END-IF.
+
+      *    Reads back the "AUDnnn" slice TABWORK wrote for one
+      *    partition and appends each record to the already-open
+      *    AUDIT-FILE, so a partitioned run's audit trail ends up in
+      *    the same AUDITLOG a serial run uses.  Mirrors
+      *    7600-MERGE-PARTITION-OVERFLOW, including the read-status
+      *    check that keeps a bad slice file from spinning this loop
+      *    forever.
+       7700-MERGE-PARTITION-AUDIT.
+           OPEN INPUT PARTITION-AUDIT-FILE
+           IF WS-PARTITION-AUDIT-STATUS NOT = "00"
+               DISPLAY "TABLEBLD: UNABLE TO OPEN "
+                   WS-PARTITION-AUDIT-FILENAME
+                   " TO MERGE PARTITION AUDIT, STATUS="
+                   WS-PARTITION-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               MOVE "N" TO WS-PARTITION-AUDIT-EOF
+               PERFORM UNTIL WS-PARTITION-AUDIT-EOF = "Y"
+                   READ PARTITION-AUDIT-FILE
+                       AT END
+                           MOVE "Y" TO WS-PARTITION-AUDIT-EOF
+                       NOT AT END
+                           IF WS-PARTITION-AUDIT-STATUS NOT = "00"
+                               DISPLAY "TABLEBLD: ERROR READING "
+                                   WS-PARTITION-AUDIT-FILENAME
+                                   " TO MERGE PARTITION AUDIT, "
+                                   "STATUS=" WS-PARTITION-AUDIT-STATUS
+                               MOVE 16 TO RETURN-CODE
+                               STOP RUN
+                           END-IF
+                           MOVE PARTITION-AUDIT-RECORD TO AUDIT-RECORD
+                           WRITE AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE PARTITION-AUDIT-FILE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE INPUT-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE RECON-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTIONS-FILE
+           CLOSE EXTRACT-FILE
+           DISPLAY "TABLEBLD: LOADED " WS-COUNT " RECORDS INTO WS-TABLE"
+           IF WS-OVERFLOW-COUNT > 0
+               DISPLAY "TABLEBLD: " WS-OVERFLOW-COUNT
+                   " RECORD(S) EXCEEDED TABLE MAX AND WERE LOGGED TO "
+                   "OVRFLOW"
+           END-IF.
