@@ -0,0 +1,125 @@
+      ******************************************************************
+      *    TABRPT
+      *    Companion report program for TABLEBLD.  Takes the populated
+      *    WS-AREA passed by the caller and produces a paginated
+      *    printed summary of WS-TABLE so operations has a visual
+      *    confirmation of what a run actually built.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE
+               ASSIGN TO "PRTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PRINT-STATUS             PIC X(2)  VALUE SPACES.
+       01  WS-LINE-COUNT               PIC 9(3)  VALUE 0.
+       01  WS-PAGE-NUMBER              PIC 9(3)  VALUE 0.
+       01  WS-LINES-PER-PAGE           PIC 9(3)  VALUE 60.
+       01  WS-SAFE-AMOUNT               PIC S9(9)V99 VALUE 0.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY             PIC 9(4).
+           05  WS-RUN-MM               PIC 9(2).
+           05  WS-RUN-DD               PIC 9(2).
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  DL-INDEX                PIC ZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  DL-ID                   PIC X(10).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  DL-AMOUNT               PIC -(9)9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  DL-DATE                 PIC 9(8).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  DL-STATUS               PIC X(2).
+           05  FILLER                  PIC X(75) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY WSTABLE.
+
+       PROCEDURE DIVISION USING WS-AREA.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRINT-DETAILS
+           PERFORM 3000-PRINT-TOTAL
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "TABRPT: UNABLE TO OPEN PRTRPT, STATUS="
+                   WS-PRINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-PRINT-PAGE-HEADER.
+
+       1100-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO PRINT-LINE
+           STRING "RUN DATE: " WS-RUN-MM "/" WS-RUN-DD "/"
+                   WS-RUN-YYYY "   WS-TABLE SUMMARY REPORT   PAGE "
+                   WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE "  IDX   ID          AMOUNT       EFF-DATE   ST"
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       2000-PRINT-DETAILS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-COUNT
+               PERFORM 2100-FORMAT-AND-WRITE-DETAIL
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       AND WS-INDEX < WS-COUNT
+                   PERFORM 1100-PRINT-PAGE-HEADER
+               END-IF
+           END-PERFORM.
+
+      *    WS-AMOUNT-FIELD is just a REDEFINES slice of whatever 80-
+      *    byte input record was loaded, so a malformed record (bad
+      *    input is exactly what req 002's reconciliation is meant to
+      *    catch) can leave it holding non-numeric bytes - printing
+      *    that straight through would abend the whole report.
+       2100-FORMAT-AND-WRITE-DETAIL.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-INDEX TO DL-INDEX
+           MOVE WS-ID-FIELD(WS-INDEX) TO DL-ID
+           IF WS-AMOUNT-FIELD(WS-INDEX) IS NUMERIC
+               MOVE WS-AMOUNT-FIELD(WS-INDEX) TO WS-SAFE-AMOUNT
+           ELSE
+               MOVE 0 TO WS-SAFE-AMOUNT
+           END-IF
+           MOVE WS-SAFE-AMOUNT TO DL-AMOUNT
+           MOVE WS-EFF-DATE-FIELD(WS-INDEX) TO DL-DATE
+           MOVE WS-STATUS-CODE(WS-INDEX) TO DL-STATUS
+           MOVE WS-DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       3000-PRINT-TOTAL.
+           MOVE SPACES TO PRINT-LINE
+           STRING "TOTAL RECORDS: " WS-COUNT
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       9000-TERMINATE.
+           CLOSE PRINT-FILE.
