@@ -0,0 +1,174 @@
+      ******************************************************************
+      *    TABWORK
+      *    Partition worker for the WS-TABLE build.  Loads one
+      *    disjoint slice of WS-TABLE (starting at LK-START-INDEX)
+      *    from its own slice input file, into the WS-AREA shared
+      *    with the caller.  Intended to be invoked once per range -
+      *    either by multiple CALLs from one TABLEBLD run, or by a
+      *    dedicated JCL step per partition when the input feed has
+      *    been pre-split upstream into INFILEnnn slice files.
+      *    Mirrors 2000-BUILD-TABLE's overflow routing in TABLEBLD -
+      *    anything that would push the slice past LK-TABLE-LIMIT is
+      *    written to LK-OVERFLOW-FILENAME instead of WS-TABLE.  Also
+      *    mirrors 2400-WRITE-AUDIT-RECORD, logging one audit record
+      *    per populated slot to LK-AUDIT-FILENAME, since TABWORK has
+      *    no access to the caller's already-open AUDIT-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABWORK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLICE-INPUT-FILE
+               ASSIGN DYNAMIC LK-SLICE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SLICE-STATUS.
+
+           SELECT SLICE-OVERFLOW-FILE
+               ASSIGN DYNAMIC LK-OVERFLOW-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SLICE-OVERFLOW-STATUS.
+
+           SELECT SLICE-AUDIT-FILE
+               ASSIGN DYNAMIC LK-AUDIT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SLICE-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SLICE-INPUT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SLICE-INPUT-RECORD          PIC X(80).
+
+       FD  SLICE-OVERFLOW-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SLICE-OVERFLOW-RECORD       PIC X(80).
+
+       FD  SLICE-AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 186 CHARACTERS.
+       01  SLICE-AUDIT-RECORD.
+           05  SA-INDEX                PIC 9(5).
+           05  SA-TIMESTAMP            PIC X(21).
+           05  SA-BEFORE-IMAGE         PIC X(80).
+           05  SA-AFTER-IMAGE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SLICE-STATUS             PIC X(2) VALUE SPACES.
+       01  WS-SLICE-OVERFLOW-STATUS    PIC X(2) VALUE SPACES.
+       01  WS-SLICE-AUDIT-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-SLICE-EOF-SWITCH         PIC X(1) VALUE "N".
+           88  WS-SLICE-END-OF-FILE            VALUE "Y".
+       01  WS-OVERFLOW-FILE-OPEN       PIC X(1) VALUE "N".
+       01  WS-AUDIT-FILE-OPEN          PIC X(1) VALUE "N".
+       01  WS-WORK-INDEX               PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+           COPY WSTABLE.
+
+       01  LK-SLICE-FILENAME           PIC X(9).
+       01  LK-START-INDEX              PIC 9(5).
+       01  LK-SLICE-COUNT              PIC 9(5).
+       01  LK-TABLE-LIMIT              PIC 9(5).
+       01  LK-OVERFLOW-FILENAME        PIC X(7).
+       01  LK-OVERFLOW-COUNT           PIC 9(5).
+       01  LK-AUDIT-FILENAME           PIC X(6).
+
+       PROCEDURE DIVISION USING WS-AREA LK-SLICE-FILENAME
+               LK-START-INDEX LK-SLICE-COUNT LK-TABLE-LIMIT
+               LK-OVERFLOW-FILENAME LK-OVERFLOW-COUNT
+               LK-AUDIT-FILENAME.
+       0000-MAIN-CONTROL.
+           MOVE 0 TO LK-SLICE-COUNT
+           MOVE 0 TO LK-OVERFLOW-COUNT
+           MOVE "N" TO WS-SLICE-EOF-SWITCH
+           MOVE "N" TO WS-OVERFLOW-FILE-OPEN
+           MOVE "N" TO WS-AUDIT-FILE-OPEN
+           OPEN INPUT SLICE-INPUT-FILE
+           IF WS-SLICE-STATUS NOT = "00"
+               DISPLAY "TABWORK: UNABLE TO OPEN " LK-SLICE-FILENAME
+                   ", STATUS=" WS-SLICE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 1000-READ-SLICE-RECORD
+           PERFORM UNTIL WS-SLICE-END-OF-FILE
+               COMPUTE WS-WORK-INDEX =
+                   LK-START-INDEX + LK-SLICE-COUNT
+               IF WS-WORK-INDEX > LK-TABLE-LIMIT
+                   PERFORM 1100-WRITE-SLICE-OVERFLOW-RECORD
+               ELSE
+      *            Advance the ODO driver (shared via WS-AREA) to
+      *            cover this slot before writing WS-ENTRY(WS-WORK-
+      *            INDEX) - TABLEBLD only sets it once, up front, so
+      *            each partition CALL has to keep it current itself.
+                   IF WS-WORK-INDEX > WS-MAX-INDEX
+                       MOVE WS-WORK-INDEX TO WS-MAX-INDEX
+                   END-IF
+                   MOVE SLICE-INPUT-RECORD TO WS-ENTRY(WS-WORK-INDEX)
+                   MOVE WS-WORK-INDEX TO WS-ORIG-INDEX(WS-WORK-INDEX)
+                   ADD 1 TO LK-SLICE-COUNT
+                   PERFORM 1200-WRITE-SLICE-AUDIT-RECORD
+               END-IF
+               PERFORM 1000-READ-SLICE-RECORD
+           END-PERFORM
+           CLOSE SLICE-INPUT-FILE
+           IF WS-OVERFLOW-FILE-OPEN = "Y"
+               CLOSE SLICE-OVERFLOW-FILE
+           END-IF
+           IF WS-AUDIT-FILE-OPEN = "Y"
+               CLOSE SLICE-AUDIT-FILE
+           END-IF
+           GOBACK.
+
+       1000-READ-SLICE-RECORD.
+           READ SLICE-INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-SLICE-EOF-SWITCH
+           END-READ.
+
+       1100-WRITE-SLICE-OVERFLOW-RECORD.
+           IF WS-OVERFLOW-FILE-OPEN = "N"
+               OPEN OUTPUT SLICE-OVERFLOW-FILE
+               IF WS-SLICE-OVERFLOW-STATUS NOT = "00"
+                   DISPLAY "TABWORK: UNABLE TO OPEN "
+                       LK-OVERFLOW-FILENAME
+                       ", STATUS=" WS-SLICE-OVERFLOW-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-OVERFLOW-FILE-OPEN
+           END-IF
+           MOVE SLICE-INPUT-RECORD TO SLICE-OVERFLOW-RECORD
+           WRITE SLICE-OVERFLOW-RECORD
+           ADD 1 TO LK-OVERFLOW-COUNT
+           DISPLAY "TABWORK: RECORD EXCEEDS TABLE LIMIT "
+               LK-TABLE-LIMIT " - ROUTED TO " LK-OVERFLOW-FILENAME.
+
+      *    LK-AUDIT-FILENAME is opened lazily, on the first slot this
+      *    CALL actually populates, the same way 1100 opens the
+      *    overflow slice - a partition that has nothing to load
+      *    leaves no empty AUDnnn file behind for TABLEBLD to merge.
+       1200-WRITE-SLICE-AUDIT-RECORD.
+           IF WS-AUDIT-FILE-OPEN = "N"
+               OPEN OUTPUT SLICE-AUDIT-FILE
+               IF WS-SLICE-AUDIT-STATUS NOT = "00"
+                   DISPLAY "TABWORK: UNABLE TO OPEN " LK-AUDIT-FILENAME
+                       ", STATUS=" WS-SLICE-AUDIT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE "Y" TO WS-AUDIT-FILE-OPEN
+           END-IF
+           MOVE WS-WORK-INDEX TO SA-INDEX
+           MOVE FUNCTION CURRENT-DATE TO SA-TIMESTAMP
+      *    Unlike 2400-WRITE-AUDIT-RECORD, this slot was never loaded
+      *    before in this process, so there is no real before-image to
+      *    capture - low-values records an empty slot, consistent with
+      *    WS-ENTRY's own uninitialized state.
+           MOVE LOW-VALUES TO SA-BEFORE-IMAGE
+           MOVE WS-ENTRY(WS-WORK-INDEX) TO SA-AFTER-IMAGE
+           WRITE SLICE-AUDIT-RECORD.
