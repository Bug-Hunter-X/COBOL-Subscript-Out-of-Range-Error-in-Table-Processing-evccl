@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    WSTABLE.cpy
+      *    Shared WS-AREA table layout used by the table-build job
+      *    and all of its companion programs (report, search, extract,
+      *    parallel worker).  Kept as a single copybook so every
+      *    program sees an identical record layout.
+      ******************************************************************
+       01  WS-AREA.
+           05  WS-COUNT                PIC 9(5) VALUE 0.
+      *    WS-MAX-INDEX is the OCCURS DEPENDING ON driver - it always
+      *    reflects how many WS-TABLE slots are actually populated, so
+      *    table-wide operations (SEARCH ALL, the report/extract loops)
+      *    never walk over unused slots. It is NOT the configured
+      *    capacity ceiling - that is WS-TABLE-LIMIT, below.
+           05  WS-MAX-INDEX            PIC 9(5) VALUE 1.
+      *    Configured capacity ceiling used to route excess input to
+      *    the overflow exception file instead of abending.
+           05  WS-TABLE-LIMIT          PIC 9(5) VALUE 100.
+           05  WS-TABLE OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON WS-MAX-INDEX
+                   ASCENDING KEY IS WS-ID-FIELD
+                   INDEXED BY WS-INDEX.
+               10  WS-ENTRY            PIC X(80).
+      *        Field-level breakdown of WS-ENTRY so downstream
+      *        reporting/validation can key off individual fields
+      *        instead of treating each entry as an opaque string.
+               10  WS-ENTRY-FIELDS REDEFINES WS-ENTRY.
+                   15  WS-ID-FIELD         PIC X(10).
+                   15  WS-AMOUNT-FIELD     PIC S9(9)V99.
+                   15  WS-EFF-DATE-FIELD   PIC 9(8).
+                   15  WS-STATUS-CODE      PIC X(2).
+                   15  FILLER              PIC X(49).
+      *        As-built (pre-sort) slot number for this entry.  WS-
+      *        INDEX itself is an INDEXED BY and no longer reflects
+      *        insertion order once 4100-SORT-TABLE-BY-ID reorders
+      *        WS-TABLE by key - this field rides along with its row
+      *        through that SORT so code running after it (duplicate-
+      *        key exceptions, SEARCH ALL) can still report the same
+      *        slot numbering AUDITLOG/PRTRPT/XTRFILE used.
+               10  WS-ORIG-INDEX           PIC 9(5) VALUE 0.
